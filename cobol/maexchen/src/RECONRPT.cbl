@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEADERBOARD-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD PIC X(280).
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD PIC X(200).
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-RECORD PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 GAME-LOG-STATUS PIC XX.
+       01 LEADERBOARD-STATUS PIC XX.
+       01 RECON-REPORT-STATUS PIC XX.
+       01 FILE-FLAGS.
+          05 GAME-LOG-EOF-KZ PIC X VALUE SPACE.
+             88 GAME-LOG-EOF VALUE 'Y'.
+          05 LEADERBOARD-EOF-KZ PIC X VALUE SPACE.
+             88 LEADERBOARD-EOF VALUE 'Y'.
+          05 BOT-FOUND-KZ PIC X VALUE SPACE.
+             88 BOT-FOUND VALUE 'Y'.
+
+      *> Ein Satz aus GAMELOG, zerlegt in seine Einzelfelder (siehe
+      *> Aufbau in WRITE-EXCHANGE-LOG.cpy: Bot, Kommando, Token,
+      *> letzter Spieler, angesagte/gewuerfelte Werte, eigene Antwort,
+      *> Zeitstempel).
+       01 LOG-FIELDS.
+          05 LOG-BOT-ID PIC X(10).
+          05 LOG-COMMAND PIC X(32).
+          05 LOG-TOKEN PIC X(36).
+          05 LOG-LAST-PLAYER PIC X(20).
+          05 LOG-ANNOUNCED-DICE.
+             07 DICE-1 PIC 9.
+             07 FILLER PIC X.
+             07 DICE-2 PIC 9.
+          05 LOG-ROLLED-DICE.
+             07 DICE-1 PIC 9.
+             07 FILLER PIC X.
+             07 DICE-2 PIC 9.
+          05 LOG-MSG-TO-SERVER PIC X(128).
+          05 LOG-TIMESTAMP PIC X(21).
+
+      *> Die eigene Ansage, wie sie in LOG-MSG-TO-SERVER steht
+      *> ("ANNOUNCE;d,d;token"), fuer den Rangvergleich mit dem
+      *> tatsaechlich gewuerfelten Wert.
+       01 LOG-ANNOUNCE-TAG PIC X(9).
+       01 LOG-ANNOUNCE-DICE.
+          07 DICE-1 PIC 9.
+          07 FILLER PIC X.
+          07 DICE-2 PIC 9.
+       01 LOG-ANNOUNCE-REST PIC X(40).
+
+      *> Ein Satz aus LEADERBOARD, zerlegt in seine Einzelfelder
+      *> (siehe Aufbau in APPNDLDR.cpy: Bot, Token, rohe Server-
+      *> Nachricht, Zeitstempel).
+       01 LDR-FIELDS.
+          05 LDR-BOT-ID PIC X(10).
+          05 LDR-TOKEN PIC X(36).
+          05 LDR-SERVER-MESSAGE PIC X(128).
+          05 LDR-TIMESTAMP PIC X(21).
+       01 WIN-HITS PIC 99.
+
+      *> LDR-SERVER-MESSAGE in seine durch Semikolon getrennten Felder
+      *> zerlegt, damit UPDATE-WIN-LOSS-TOTALS einen Sieg nur an einem
+      *> eigenstaendigen "WIN"-Feld festmacht statt an einer blossen
+      *> Teilzeichenkette - sonst wuerde z.B. ein Spielername wie
+      *> "WINSTON" faelschlich als Sieg gezaehlt.
+       01 WIN-FIELD-TABLE.
+          05 WIN-FIELD OCCURS 8 TIMES PIC X(30).
+       01 WIN-FIELD-IDX PIC 9.
+
+      *> MESSAGE-TO-SERVER/SERVER-MESSAGE selbst enthalten haeufig
+      *> weitere Semikola (z.B. "ANNOUNCE;6,6;token"), so dass die
+      *> Feldzahl je Satz schwankt. Der Zeitstempel ist dagegen immer
+      *> genau 21 Zeichen ohne Semikolon, deshalb wird er vom Ende der
+      *> Zeile her abgeschnitten und alles dazwischen als ein Feld
+      *> genommen, statt sich auf eine feste Semikolon-Anzahl zu
+      *> verlassen.
+       01 REC-PTR PIC 9(4).
+       01 REC-TRIM-LEN PIC 9(4).
+       01 REC-MSG-LEN PIC 9(4).
+
+           COPY RANGFOLGE.
+       01 VAR PIC 99.
+       01 RPT-IDX PIC 99.
+
+      *> Laufende Summen je Bot. Ein Bot wird bei seinem ersten
+      *> Auftreten in GAMELOG oder LEADERBOARD neu angelegt; die
+      *> Tabelle ist absichtlich klein gehalten, da in einem
+      *> Turnier-Batch nur eine Handvoll Bot-Programme auftreten.
+       01 BOT-TOTALS.
+          05 BOT-TOTAL-COUNT PIC 99 VALUE 0.
+          05 BOT-TOTAL-ENTRY OCCURS 10 TIMES.
+             07 BT-BOT-ID PIC X(10).
+             07 BT-ROUNDS-PLAYED PIC 9(07) COMP.
+             07 BT-BLUFF-COUNT PIC 9(07) COMP.
+             07 BT-SEE-COUNT PIC 9(07) COMP.
+             07 BT-SEE-CORRECT-COUNT PIC 9(07) COMP.
+             07 BT-SEE-WRONG-COUNT PIC 9(07) COMP.
+             07 BT-WIN-COUNT PIC 9(07) COMP.
+             07 BT-LOSS-COUNT PIC 9(07) COMP.
+       01 BOT-TOTAL-IDX PIC 99.
+       01 BOT-MATCH-IDX PIC 99.
+
+       01 RPT-ROUNDS-D PIC ZZZZ9.
+       01 RPT-BLUFF-D PIC ZZZZ9.
+       01 RPT-SEE-D PIC ZZZZ9.
+       01 RPT-SEE-OK-D PIC ZZZZ9.
+       01 RPT-SEE-WRONG-D PIC ZZZZ9.
+       01 RPT-WIN-D PIC ZZZZ9.
+       01 RPT-LOSS-D PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM RANGFOLGE-EINRICHTEN
+           PERFORM PROCESS-GAME-LOG
+           PERFORM PROCESS-LEADERBOARD
+           PERFORM WRITE-REPORT
+           STOP RUN
+          .
+
+      *> Liest GAMELOG einmal komplett durch und fuehrt je Bot die
+      *> Runden-, Bluff- und SEE-Zaehler mit.
+       PROCESS-GAME-LOG SECTION.
+           OPEN INPUT GAME-LOG-FILE
+           IF GAME-LOG-STATUS = "00"
+              MOVE SPACE TO GAME-LOG-EOF-KZ
+              PERFORM READ-GAME-LOG-RECORD
+              PERFORM TALLY-GAME-LOG-RECORD UNTIL GAME-LOG-EOF
+              CLOSE GAME-LOG-FILE
+           END-IF
+       EXIT.
+
+       READ-GAME-LOG-RECORD SECTION.
+           READ GAME-LOG-FILE
+              AT END
+                 SET GAME-LOG-EOF TO TRUE
+           END-READ
+       EXIT.
+
+       TALLY-GAME-LOG-RECORD SECTION.
+           PERFORM PARSE-GAME-LOG-RECORD
+           PERFORM FIND-OR-ADD-GAME-LOG-BOT
+           IF LOG-COMMAND = "ROUND STARTING"
+              ADD 1 TO BT-ROUNDS-PLAYED(BOT-TOTAL-IDX)
+           END-IF
+           IF LOG-COMMAND = "ROLLED"
+              PERFORM EVALUATE-BLUFF-FOR-RECORD
+           END-IF
+           IF LOG-COMMAND = "YOUR TURN"
+              PERFORM EVALUATE-SEE-FOR-RECORD
+           END-IF
+           PERFORM READ-GAME-LOG-RECORD
+       EXIT.
+
+       PARSE-GAME-LOG-RECORD SECTION.
+           MOVE 1 TO REC-PTR
+           MOVE SPACES TO LOG-MSG-TO-SERVER LOG-TIMESTAMP
+           UNSTRING GAME-LOG-RECORD DELIMITED BY ";"
+              INTO LOG-BOT-ID
+                   LOG-COMMAND
+                   LOG-TOKEN
+                   LOG-LAST-PLAYER
+                   LOG-ANNOUNCED-DICE
+                   LOG-ROLLED-DICE
+              WITH POINTER REC-PTR
+           COMPUTE REC-TRIM-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(GAME-LOG-RECORD))
+           COMPUTE REC-MSG-LEN = REC-TRIM-LEN - REC-PTR - 21
+           IF REC-MSG-LEN > 0
+              MOVE GAME-LOG-RECORD(REC-PTR:REC-MSG-LEN)
+                 TO LOG-MSG-TO-SERVER
+              COMPUTE REC-PTR = REC-PTR + REC-MSG-LEN + 1
+              MOVE GAME-LOG-RECORD(REC-PTR:21) TO LOG-TIMESTAMP
+           END-IF
+       EXIT.
+
+      *> Sucht die Summenzeile fuer LOG-BOT-ID und legt bei Bedarf
+      *> eine neue an; BOT-TOTAL-IDX zeigt danach auf diese Zeile.
+       FIND-OR-ADD-GAME-LOG-BOT SECTION.
+           MOVE LOG-BOT-ID TO LDR-BOT-ID
+           PERFORM FIND-OR-ADD-BOT-TOTAL
+       EXIT.
+
+       FIND-OR-ADD-BOT-TOTAL SECTION.
+           MOVE 0 TO BOT-MATCH-IDX
+           MOVE SPACE TO BOT-FOUND-KZ
+           PERFORM VARYING BOT-TOTAL-IDX FROM 1 BY 1
+              UNTIL BOT-TOTAL-IDX > BOT-TOTAL-COUNT
+              IF BT-BOT-ID(BOT-TOTAL-IDX) = LDR-BOT-ID
+                 SET BOT-FOUND TO TRUE
+                 MOVE BOT-TOTAL-IDX TO BOT-MATCH-IDX
+              END-IF
+           END-PERFORM
+           IF BOT-FOUND
+              MOVE BOT-MATCH-IDX TO BOT-TOTAL-IDX
+           ELSE
+              ADD 1 TO BOT-TOTAL-COUNT
+              MOVE BOT-TOTAL-COUNT TO BOT-TOTAL-IDX
+              INITIALIZE BOT-TOTAL-ENTRY(BOT-TOTAL-IDX)
+              MOVE LDR-BOT-ID TO BT-BOT-ID(BOT-TOTAL-IDX)
+           END-IF
+       EXIT.
+
+      *> Eine Ansage gilt als Bluff, wenn ihr Rang in der RANGFOLGE
+      *> ueber dem Rang des tatsaechlich gewuerfelten Wertes liegt.
+      *> LOG-ANNOUNCE-DICE ist hier die neue Ansage dieses Zuges (aus
+      *> LOG-MSG-TO-SERVER, "ANNOUNCE;d,d;token"), LOG-ROLLED-DICE der
+      *> tatsaechliche Wurf desselben Zuges - bei einer wahren Ansage
+      *> gilt immer ANNOUNCED-RANGFOLGE = ROLLED-RANGFOLGE, weil
+      *> ERMITTLE-ANSAGE/DUMMBOTs HANDLE-ANNOUNCE den Wurf dann
+      *> unveraendert als Ansage uebernehmen (MOVE ROLLED-DICE TO
+      *> ANNOUNCE-DICE); nur ein echter Bluff liefert einen hoeheren
+      *> Ansage- als Wurf-Rang, also strikt groesser statt groesser-
+      *> gleich.
+       EVALUATE-BLUFF-FOR-RECORD SECTION.
+           MOVE SPACES TO LOG-ANNOUNCE-TAG LOG-ANNOUNCE-DICE
+                           LOG-ANNOUNCE-REST
+           UNSTRING LOG-MSG-TO-SERVER DELIMITED BY ";"
+              INTO LOG-ANNOUNCE-TAG
+                   LOG-ANNOUNCE-DICE
+                   LOG-ANNOUNCE-REST
+           IF LOG-ANNOUNCE-TAG = "ANNOUNCE"
+              MOVE 0 TO ANNOUNCED-RANGFOLGE
+              MOVE 0 TO ROLLED-RANGFOLGE
+              PERFORM VARYING VAR FROM 1 BY 1 UNTIL VAR > 21
+                 IF DICE-1 IN LOG-ANNOUNCE-DICE =
+                       DICE-1 IN RANGFOLGE(VAR)
+                    AND DICE-2 IN LOG-ANNOUNCE-DICE =
+                        DICE-2 IN RANGFOLGE(VAR)
+                    COMPUTE ANNOUNCED-RANGFOLGE = VAR
+                 END-IF
+                 IF DICE-1 IN LOG-ROLLED-DICE =
+                       DICE-1 IN RANGFOLGE(VAR)
+                    AND DICE-2 IN LOG-ROLLED-DICE =
+                        DICE-2 IN RANGFOLGE(VAR)
+                    COMPUTE ROLLED-RANGFOLGE = VAR
+                 END-IF
+              END-PERFORM
+              IF ANNOUNCED-RANGFOLGE > ROLLED-RANGFOLGE
+                 ADD 1 TO BT-BLUFF-COUNT(BOT-TOTAL-IDX)
+              END-IF
+           END-IF
+       EXIT.
+
+      *> Eine SEE-Ansage gilt als zutreffend, wenn der angesagte Wert
+      *> Pasch- oder Maexchen-Rang (RANGFOLGE 15 bis 21) hatte - der
+      *> gleiche Verdachts-Schwellwert, den OPPSTAT fuer DUMMBOTs
+      *> Gegner-Statistik verwendet. Der Server legt den tatsaechlich
+      *> gewuerfelten Wert des Gegners nie offen, so dass dies der
+      *> einzige aus den Protokollen ableitbare Masstab ist.
+       EVALUATE-SEE-FOR-RECORD SECTION.
+           IF LOG-MSG-TO-SERVER(1:4) = "SEE;"
+              ADD 1 TO BT-SEE-COUNT(BOT-TOTAL-IDX)
+              MOVE 0 TO ANNOUNCED-RANGFOLGE
+              PERFORM VARYING VAR FROM 1 BY 1 UNTIL VAR > 21
+                 IF DICE-1 IN LOG-ANNOUNCED-DICE =
+                       DICE-1 IN RANGFOLGE(VAR)
+                    AND DICE-2 IN LOG-ANNOUNCED-DICE =
+                        DICE-2 IN RANGFOLGE(VAR)
+                    COMPUTE ANNOUNCED-RANGFOLGE = VAR
+                 END-IF
+              END-PERFORM
+              IF ANNOUNCED-RANGFOLGE >= 15
+                 ADD 1 TO BT-SEE-CORRECT-COUNT(BOT-TOTAL-IDX)
+              ELSE
+                 ADD 1 TO BT-SEE-WRONG-COUNT(BOT-TOTAL-IDX)
+              END-IF
+           END-IF
+       EXIT.
+
+      *> Liest LEADERBOARD einmal komplett durch und fuehrt je Bot
+      *> die Sieg/Niederlage-Zaehler aus den GAME-OVER-Saetzen mit.
+       PROCESS-LEADERBOARD SECTION.
+           OPEN INPUT LEADERBOARD-FILE
+           IF LEADERBOARD-STATUS = "00"
+              MOVE SPACE TO LEADERBOARD-EOF-KZ
+              PERFORM READ-LEADERBOARD-RECORD
+              PERFORM TALLY-LEADERBOARD-RECORD UNTIL LEADERBOARD-EOF
+              CLOSE LEADERBOARD-FILE
+           END-IF
+       EXIT.
+
+       READ-LEADERBOARD-RECORD SECTION.
+           READ LEADERBOARD-FILE
+              AT END
+                 SET LEADERBOARD-EOF TO TRUE
+           END-READ
+       EXIT.
+
+       TALLY-LEADERBOARD-RECORD SECTION.
+           PERFORM PARSE-LEADERBOARD-RECORD
+           IF LDR-SERVER-MESSAGE(1:9) = "GAME OVER"
+              PERFORM UPDATE-WIN-LOSS-TOTALS
+           END-IF
+           PERFORM READ-LEADERBOARD-RECORD
+       EXIT.
+
+       PARSE-LEADERBOARD-RECORD SECTION.
+           MOVE 1 TO REC-PTR
+           MOVE SPACES TO LDR-SERVER-MESSAGE LDR-TIMESTAMP
+           UNSTRING LEADERBOARD-RECORD DELIMITED BY ";"
+              INTO LDR-BOT-ID
+                   LDR-TOKEN
+              WITH POINTER REC-PTR
+           COMPUTE REC-TRIM-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(LEADERBOARD-RECORD))
+           COMPUTE REC-MSG-LEN = REC-TRIM-LEN - REC-PTR - 21
+           IF REC-MSG-LEN > 0
+              MOVE LEADERBOARD-RECORD(REC-PTR:REC-MSG-LEN)
+                 TO LDR-SERVER-MESSAGE
+              COMPUTE REC-PTR = REC-PTR + REC-MSG-LEN + 1
+              MOVE LEADERBOARD-RECORD(REC-PTR:21) TO LDR-TIMESTAMP
+           END-IF
+       EXIT.
+
+      *> Der Spielserver legt den Gewinner nicht in einem festen Feld
+      *> ab, sondern im freien Text der GAME-OVER-Nachricht; bis das
+      *> Protokoll genauer dokumentiert ist, zaehlt eine Nachricht, in
+      *> der eines der durch Semikolon getrennten Felder fuer sich
+      *> genommen genau "WIN" lautet, als Sieg dieses Bots, alles
+      *> andere als Niederlage. Ein Feldvergleich statt einer blossen
+      *> Teilzeichenkettensuche verhindert, dass ein Spielername oder
+      *> Token, das zufaellig "WIN" enthaelt (z.B. "WINSTON"), faelsch-
+      *> lich als Sieg gezaehlt wird.
+       UPDATE-WIN-LOSS-TOTALS SECTION.
+           PERFORM FIND-OR-ADD-BOT-TOTAL
+           MOVE SPACES TO WIN-FIELD-TABLE
+           UNSTRING LDR-SERVER-MESSAGE DELIMITED BY ";"
+              INTO WIN-FIELD(1) WIN-FIELD(2) WIN-FIELD(3) WIN-FIELD(4)
+                   WIN-FIELD(5) WIN-FIELD(6) WIN-FIELD(7) WIN-FIELD(8)
+           MOVE 0 TO WIN-HITS
+           PERFORM VARYING WIN-FIELD-IDX FROM 1 BY 1
+              UNTIL WIN-FIELD-IDX > 8
+              IF FUNCTION TRIM(WIN-FIELD(WIN-FIELD-IDX)) = "WIN"
+                 ADD 1 TO WIN-HITS
+              END-IF
+           END-PERFORM
+           IF WIN-HITS > 0
+              ADD 1 TO BT-WIN-COUNT(BOT-TOTAL-IDX)
+           ELSE
+              ADD 1 TO BT-LOSS-COUNT(BOT-TOTAL-IDX)
+           END-IF
+       EXIT.
+
+       WRITE-REPORT SECTION.
+           OPEN OUTPUT RECON-REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+              UNTIL RPT-IDX > BOT-TOTAL-COUNT
+              PERFORM WRITE-REPORT-LINE
+           END-PERFORM
+           CLOSE RECON-REPORT-FILE
+       EXIT.
+
+       WRITE-REPORT-HEADER SECTION.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING "BOT-ID      ROUNDS BLUFFS   SEE OKSEE WRSEE  WINS"
+                  " LOSSES" DELIMITED BY SIZE
+             INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+       EXIT.
+
+       WRITE-REPORT-LINE SECTION.
+           MOVE BT-ROUNDS-PLAYED(RPT-IDX)     TO RPT-ROUNDS-D
+           MOVE BT-BLUFF-COUNT(RPT-IDX)       TO RPT-BLUFF-D
+           MOVE BT-SEE-COUNT(RPT-IDX)         TO RPT-SEE-D
+           MOVE BT-SEE-CORRECT-COUNT(RPT-IDX) TO RPT-SEE-OK-D
+           MOVE BT-SEE-WRONG-COUNT(RPT-IDX)   TO RPT-SEE-WRONG-D
+           MOVE BT-WIN-COUNT(RPT-IDX)         TO RPT-WIN-D
+           MOVE BT-LOSS-COUNT(RPT-IDX)        TO RPT-LOSS-D
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING BT-BOT-ID(RPT-IDX) DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-ROUNDS-D      DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-BLUFF-D       DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-SEE-D         DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-SEE-OK-D      DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-SEE-WRONG-D   DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-WIN-D         DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RPT-LOSS-D        DELIMITED BY SIZE
+             INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+       EXIT.
+
+           COPY RANGFOLGE-EINRICHTEN.
+
+       END PROGRAM RECONRPT.
