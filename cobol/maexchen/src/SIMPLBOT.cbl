@@ -1,8 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLBOT.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEADERBOARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD PIC X(280).
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD PIC X(200).
        WORKING-STORAGE SECTION.
+       01 GAME-LOG-STATUS PIC XX.
+       01 LEADERBOARD-STATUS PIC XX.
+       01 LOG-TIMESTAMP PIC X(21).
+       01 BOT-ID PIC X(10) VALUE "SIMPLBOT".
        01 CURRENT-GAME.
           05 LAST-PLAYER PIC X(20).
           05 ANNOUNCED-DICE.
@@ -15,21 +32,22 @@
              88 YOUR-TURN VALUE "YOUR TURN".
              88 ROLLED VALUE "ROLLED".
              88 ANNOUNCED VALUE "ANNOUNCED".
+             88 SCORE VALUE "SCORE".
+             88 GAME-OVER VALUE "GAME OVER".
           05 TOKEN   PIC X(36).
           05 ROLLED-DICE.
             07 DICE-1 PIC 9.
             07 FILLER PIC X.
             07 DICE-2 PIC 9.
-          05 ROLL-COMPARE-FLAGS.
-            07 MY-DICE-IS-HIGHER-KZ PIC X VALUE SPACE.
-             88 MY-DICE-IS-HIGHER VALUE 'H'.
-             88 MY-DICE-IS-EQUAL VALUE 'E'.
-             88 MY-DICE-IS-LOWER VALUE 'L'.
+          05 ANNOUNCED-FLAGS.
             07 ANNOUNCED-KZ PIC X VALUE SPACE.
              88 PASCH-ANNOUNCED VALUE 'P'.
-            07 ROLLED-KZ PIC X VALUE SPACE.
-             88 PASCH-ROLLED VALUE 'P'.
-             88 MAEXCHEN-ROLLED VALUE 'M'.
+       01 ANNOUNCE-DICE.
+            07 DICE-1 PIC 9.
+            07 FILLER PIC X.
+            07 DICE-2 PIC 9.
+           COPY RANGFOLGE.
+       01 VAR PIC 99.
        LINKAGE SECTION.
        01 BOT-PARAMETERS.
         COPY DATA.
@@ -37,6 +55,7 @@
        PROCEDURE DIVISION USING BOT-PARAMETERS.
            PERFORM PARSE-SERVER-MESSAGE
            INITIALIZE MESSAGE-TO-SERVER
+           PERFORM RANGFOLGE-EINRICHTEN
            EVALUATE TRUE
            WHEN ROUND-STARTING
               PERFORM HANDLE-ROUND-STARTING
@@ -46,22 +65,35 @@
               PERFORM HANDLE-YOUR-TURN
            WHEN ROLLED
               PERFORM HANDLE-ROLLED
+           WHEN SCORE
+              PERFORM HANDLE-SCORE
+           WHEN GAME-OVER
+              PERFORM HANDLE-GAME-OVER
            WHEN OTHER
                CONTINUE
       *        DISPLAY "Unknown command: " SERVER-MESSAGE
            END-EVALUATE
+           PERFORM WRITE-EXCHANGE-LOG
            GOBACK
           .
        HANDLE-YOUR-TURN SECTION.
-          STRING "ROLL;" DELIMITED BY SIZE
-                  TOKEN  DELIMITED BY SIZE
-           INTO  MESSAGE-TO-SERVER
+          PERFORM CHECK-ANNOUNCED-DICE
+          IF PASCH-ANNOUNCED
+             STRING "SEE;" DELIMITED BY SIZE
+                     TOKEN DELIMITED BY SIZE
+              INTO  MESSAGE-TO-SERVER
+          ELSE
+             STRING "ROLL;" DELIMITED BY SIZE
+                     TOKEN  DELIMITED BY SIZE
+              INTO  MESSAGE-TO-SERVER
+          END-IF
           EXIT.
 
        HANDLE-ROLLED SECTION.
           PERFORM PARSE-SERVER-MESSAGE-ROLLED
+          PERFORM ERMITTLE-ANSAGE
           STRING "ANNOUNCE;" DELIMITED BY SIZE
-                 ROLLED-DICE DELIMITED BY SIZE
+                 ANNOUNCE-DICE DELIMITED BY SIZE
                  ";"         DELIMITED BY SIZE
                   TOKEN      DELIMITED BY SIZE
            INTO  MESSAGE-TO-SERVER
@@ -71,6 +103,8 @@
           STRING "JOIN;" DELIMITED BY SIZE
                   TOKEN  DELIMITED BY SIZE
            INTO  MESSAGE-TO-SERVER
+
+           MOVE "0,0" TO ANNOUNCED-DICE
           EXIT.
 
        HANDLE-ANNOUNCED SECTION.
@@ -80,6 +114,18 @@
                    ANNOUNCED-DICE
           EXIT.
 
+      *> SCORE meldet den Punktestand nach einer Runde; GAME-OVER das
+      *> Ende des gesamten Spiels. Beides landet auf LEADERBOARD statt
+      *> im WHEN OTHER CONTINUE zu verschwinden, damit sich ein
+      *> Turnierergebnis spaeter je TOKEN nachschlagen laesst.
+       HANDLE-SCORE SECTION.
+          PERFORM APPEND-LEADERBOARD
+          EXIT.
+
+       HANDLE-GAME-OVER SECTION.
+          PERFORM APPEND-LEADERBOARD
+          EXIT.
+
        PARSE-SERVER-MESSAGE SECTION.
            UNSTRING SERVER-MESSAGE
             DELIMITED BY ';'
@@ -95,39 +141,27 @@
                  TOKEN
            EXIT.
 
-       COMPARE-ROLLED-DICE-TO-ANNOUNCED-DICE SECTION.
-           INITIALIZE ROLL-COMPARE-FLAGS
-           IF DICE-1 IN ANNOUNCED-DICE = DICE-2 IN ANNOUNCED-DICE
-           THEN
-              SET PASCH-ANNOUNCED TO TRUE
-           END-IF
-           IF DICE-1 IN ROLLED-DICE = DICE-2 IN ROLLED-DICE
-           THEN
-              SET PASCH-ROLLED TO TRUE
+      *> Prueft die noch offene Ansage auf Pasch, bevor ueberhaupt
+      *> gewuerfelt wurde - der eigene Wurf (ROLLED-DICE) liegt bei
+      *> YOUR-TURN noch nicht vor (er kommt erst mit dem naechsten,
+      *> getrennten ROLLED-Kommando), so dass ein Vergleich dagegen an
+      *> dieser Stelle nichts Sinnvolles liefern kann.
+       CHECK-ANNOUNCED-DICE SECTION.
+           INITIALIZE ANNOUNCED-FLAGS
+           IF DICE-1 IN ANNOUNCED-DICE NOT = 0
+              IF DICE-1 IN ANNOUNCED-DICE = DICE-2 IN ANNOUNCED-DICE
+              THEN
+                 SET PASCH-ANNOUNCED TO TRUE
+              END-IF
            END-IF
-
-           EVALUATE TRUE ALSO TRUE
-           WHEN DICE-1 IN ROLLED-DICE = 2 ALSO
-                DICE-2 IN ROLLED-DICE = 1
-                SET MAEXCHEN-ROLLED TO TRUE
-                SET MY-DICE-IS-HIGHER TO TRUE
-           WHEN PASCH-ROLLED ALSO
-                PASCH-ANNOUNCED
-                IF DICE-1 IN ROLLED-DICE > DICE-1 IN ANNOUNCED-DICE
-                THEN
-                  SET MY-DICE-IS-HIGHER TO TRUE
-                ELSE
-                  SET MY-DICE-IS-LOWER TO TRUE
-                END-IF
-           WHEN PASCH-ANNOUNCED ALSO ANY
-                SET MY-DICE-IS-LOWER TO TRUE
-           WHEN DICE-1 IN ROLLED-DICE > DICE-1 IN ANNOUNCED-DICE
-                ALSO ANY
-                SET MY-DICE-IS-HIGHER TO TRUE
-           WHEN OTHER
-                SET MY-DICE-IS-LOWER TO TRUE
-           END-EVALUATE
-           .
            EXIT.
 
+           COPY RANGFOLGE-EINRICHTEN.
+
+           COPY ERMITTLE-ANSAGE.
+
+           COPY WRITE-EXCHANGE-LOG.
+
+           COPY APPNDLDR.
+
        END PROGRAM SIMPLBOT.
