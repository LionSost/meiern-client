@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATBOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEADERBOARD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD PIC X(280).
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD PIC X(200).
+       WORKING-STORAGE SECTION.
+       01 GAME-LOG-STATUS PIC XX.
+       01 LEADERBOARD-STATUS PIC XX.
+       01 LOG-TIMESTAMP PIC X(21).
+       01 BOT-ID PIC X(10) VALUE "STATBOT".
+       01 CURRENT-GAME.
+          05 LAST-PLAYER PIC X(20).
+          05 ANNOUNCED-DICE.
+            07 DICE-1 PIC 9.
+            07 FILLER PIC X.
+            07 DICE-2 PIC 9.
+       01 CURRENT-TURN.
+          05 COMMAND PIC X(32).
+             88 ROUND-STARTING VALUE "ROUND STARTING".
+             88 YOUR-TURN VALUE "YOUR TURN".
+             88 ROLLED VALUE "ROLLED".
+             88 ANNOUNCED VALUE "ANNOUNCED".
+             88 SCORE VALUE "SCORE".
+             88 GAME-OVER VALUE "GAME OVER".
+          05 TOKEN   PIC X(36).
+          05 ROLLED-DICE.
+            07 DICE-1 PIC 9.
+            07 FILLER PIC X.
+            07 DICE-2 PIC 9.
+       01 ANNOUNCE-DICE.
+            07 DICE-1 PIC 9.
+            07 FILLER PIC X.
+            07 DICE-2 PIC 9.
+           COPY RANGFOLGE.
+       01 VAR PIC 99.
+      *> SEE-SCHWELLE-PCT gibt an, ab welcher geschaetzten
+      *> Wahrscheinlichkeit (in Prozent) fuer einen tatsaechlich
+      *> mindestens so hohen Wurf eine Ansage noch als glaubwuerdig
+      *> gilt. Liegt die geschaetzte Wahrscheinlichkeit darunter, ist
+      *> die Ansage statistisch eher ein Bluff und wird angezweifelt.
+       01 SEE-SCHWELLE-PCT PIC 999 VALUE 030.
+       01 GESCHAETZTE-WAHRSCHEINLICHKEIT-PCT PIC 999.
+       LINKAGE SECTION.
+       01 BOT-PARAMETERS.
+        COPY DATA.
+
+       PROCEDURE DIVISION USING BOT-PARAMETERS.
+           PERFORM PARSE-SERVER-MESSAGE
+           INITIALIZE MESSAGE-TO-SERVER
+           PERFORM RANGFOLGE-EINRICHTEN
+           EVALUATE TRUE
+           WHEN ROUND-STARTING
+              PERFORM HANDLE-ROUND-STARTING
+           WHEN ANNOUNCED
+              PERFORM HANDLE-ANNOUNCED
+           WHEN YOUR-TURN
+              PERFORM HANDLE-YOUR-TURN
+           WHEN ROLLED
+              PERFORM HANDLE-ROLLED
+           WHEN SCORE
+              PERFORM HANDLE-SCORE
+           WHEN GAME-OVER
+              PERFORM HANDLE-GAME-OVER
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           PERFORM WRITE-EXCHANGE-LOG
+           GOBACK
+          .
+
+      *> Die RANGFOLGE-Position einer Ansage ist ein direktes Mass
+      *> dafuer, wie viele der 21 moeglichen Ansage-Werte noch
+      *> mindestens so hoch liegen: je weiter oben die Ansage schon
+      *> steht, desto kleiner der Anteil an Wuerfen, die sie noch
+      *> wahr machen wuerden. GESCHAETZTE-WAHRSCHEINLICHKEIT-PCT
+      *> bildet genau diesen Anteil ab und ersetzt damit eine feste
+      *> Pasch-Schwelle durch eine ueber die ganze RANGFOLGE
+      *> gestaffelte Einschaetzung.
+       HANDLE-YOUR-TURN SECTION.
+           PERFORM ERMITTLE-ANNOUNCED-RANGFOLGE
+           COMPUTE GESCHAETZTE-WAHRSCHEINLICHKEIT-PCT =
+              (22 - ANNOUNCED-RANGFOLGE) * 100 / 21
+           IF GESCHAETZTE-WAHRSCHEINLICHKEIT-PCT < SEE-SCHWELLE-PCT
+              STRING "SEE;" DELIMITED BY SIZE
+                      TOKEN DELIMITED BY SIZE
+               INTO  MESSAGE-TO-SERVER
+           ELSE
+              STRING "ROLL;" DELIMITED BY SIZE
+                      TOKEN  DELIMITED BY SIZE
+               INTO  MESSAGE-TO-SERVER
+           END-IF
+           EXIT.
+
+       HANDLE-ROLLED SECTION.
+          PERFORM PARSE-SERVER-MESSAGE-ROLLED
+          PERFORM ERMITTLE-ANSAGE
+          STRING "ANNOUNCE;" DELIMITED BY SIZE
+                 ANNOUNCE-DICE DELIMITED BY SIZE
+                 ";"         DELIMITED BY SIZE
+                  TOKEN      DELIMITED BY SIZE
+           INTO  MESSAGE-TO-SERVER
+          EXIT.
+
+      *> Ermittelt nur den RANGFOLGE-Rang der aktuell angesagten
+      *> Wuerfel, ohne - anders als ERMITTLE-ANSAGE - gleich auch eine
+      *> eigene Ansage abzuleiten. Wird von HANDLE-YOUR-TURN benoetigt,
+      *> um die SEE-Wahrscheinlichkeit zu schaetzen, bevor ueberhaupt
+      *> gewuerfelt wurde.
+       ERMITTLE-ANNOUNCED-RANGFOLGE SECTION.
+           MOVE 0 TO ANNOUNCED-RANGFOLGE
+           PERFORM VARYING VAR FROM 1 BY 1 UNTIL VAR > 21
+              IF DICE-1 IN ANNOUNCED-DICE = DICE-1 IN RANGFOLGE(VAR)
+                 AND DICE-2 IN ANNOUNCED-DICE =
+                     DICE-2 IN RANGFOLGE(VAR)
+                 COMPUTE ANNOUNCED-RANGFOLGE = VAR
+              END-IF
+           END-PERFORM
+           EXIT.
+
+       HANDLE-ROUND-STARTING SECTION.
+          STRING "JOIN;" DELIMITED BY SIZE
+                  TOKEN  DELIMITED BY SIZE
+           INTO  MESSAGE-TO-SERVER
+
+          MOVE "0,0" TO ANNOUNCED-DICE
+          EXIT.
+
+       HANDLE-ANNOUNCED SECTION.
+          UNSTRING SERVER-MESSAGE DELIMITED BY ';'
+              INTO COMMAND
+                   LAST-PLAYER
+                   ANNOUNCED-DICE
+          EXIT.
+
+      *> SCORE meldet den Punktestand nach einer Runde; GAME-OVER das
+      *> Ende des gesamten Spiels. Beides landet auf LEADERBOARD statt
+      *> im WHEN OTHER CONTINUE zu verschwinden, damit sich ein
+      *> Turnierergebnis spaeter je TOKEN nachschlagen laesst.
+       HANDLE-SCORE SECTION.
+          PERFORM APPEND-LEADERBOARD
+          EXIT.
+
+       HANDLE-GAME-OVER SECTION.
+          PERFORM APPEND-LEADERBOARD
+          EXIT.
+
+       PARSE-SERVER-MESSAGE SECTION.
+           UNSTRING SERVER-MESSAGE
+            DELIMITED BY ';'
+            INTO COMMAND
+                 TOKEN
+           EXIT.
+
+       PARSE-SERVER-MESSAGE-ROLLED SECTION.
+           UNSTRING SERVER-MESSAGE
+            DELIMITED BY ';'
+            INTO COMMAND
+                 ROLLED-DICE
+                 TOKEN
+           EXIT.
+
+           COPY RANGFOLGE-EINRICHTEN.
+
+           COPY ERMITTLE-ANSAGE.
+
+           COPY WRITE-EXCHANGE-LOG.
+
+           COPY APPNDLDR.
+
+       END PROGRAM STATBOT.
