@@ -0,0 +1,14 @@
+      *> Tunable bluff-selection parameters for HANDLE-ANNOUNCE.
+      *> BLUFF-AGGRESSIVENESS-PCT scales how far up the remaining
+      *> RANGFOLGE range a bluff is allowed to reach (100 = may go
+      *> all the way to rank 21, lower values stay closer to
+      *> MIN-RANK-MARGIN above the announced rank).
+      *> MIN-RANK-MARGIN is the smallest step above the announced rank
+      *> a bluff will ever take.
+      *> SEE-TRIGGER-BLUFF-PCT is the opponent bluff-rate (from
+      *> OPPONENT-STATS, see OPPSTAT) at or above which HANDLE-YOUR-TURN
+      *> calls "SEE" on that opponent even when the announcement itself
+      *> is not the highest possible rank.
+           05 BLUFF-AGGRESSIVENESS-PCT PIC 9(03).
+           05 MIN-RANK-MARGIN PIC 9(02).
+           05 SEE-TRIGGER-BLUFF-PCT PIC 9(03).
