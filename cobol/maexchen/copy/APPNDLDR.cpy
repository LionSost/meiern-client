@@ -0,0 +1,27 @@
+      *> Haengt das Ergebnis eines SCORE- oder GAME-OVER-Kommandos an
+      *> LEADERBOARD an, damit pro TOKEN nachvollziehbar bleibt, wer
+      *> eine Runde gewonnen hat, ohne dass man sich dafuer auf das
+      *> GAMELOG-Protokoll jedes einzelnen Zuges zurueckarbeiten muss.
+      *> Die komplette SERVER-MESSAGE wird mitgeschrieben, da COMMAND
+      *> und TOKEN zwar schon geparst sind, der eigentliche Ergebnis-
+      *> Text (Punktestand bzw. Gewinner) aber je Spielserver-Version
+      *> unterschiedlich aufgebaut sein kann.
+       APPEND-LEADERBOARD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE SPACES TO LEADERBOARD-RECORD
+           STRING BOT-ID        DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  TOKEN         DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  SERVER-MESSAGE DELIMITED BY SIZE
+                  ";"           DELIMITED BY SIZE
+                  LOG-TIMESTAMP DELIMITED BY SIZE
+            INTO LEADERBOARD-RECORD
+           INSPECT LEADERBOARD-RECORD REPLACING ALL X"00" BY SPACE
+           OPEN EXTEND LEADERBOARD-FILE
+           IF LEADERBOARD-STATUS NOT = "00"
+              OPEN OUTPUT LEADERBOARD-FILE
+           END-IF
+           WRITE LEADERBOARD-RECORD
+           CLOSE LEADERBOARD-FILE
+       EXIT.
