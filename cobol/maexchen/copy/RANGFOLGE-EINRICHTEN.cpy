@@ -0,0 +1,25 @@
+      *> Belegt die RANGFOLGE-Tabelle (siehe copybook RANGFOLGE) mit den
+      *> 21 moeglichen Wuerfelpaaren in aufsteigender Rangfolge.
+       RANGFOLGE-EINRICHTEN SECTION.
+           MOVE "3,1" TO RANGFOLGE(1)
+           MOVE "3,2" TO RANGFOLGE(2)
+           MOVE "4,1" TO RANGFOLGE(3)
+           MOVE "4,2" TO RANGFOLGE(4)
+           MOVE "4,3" TO RANGFOLGE(5)
+           MOVE "5,1" TO RANGFOLGE(6)
+           MOVE "5,2" TO RANGFOLGE(7)
+           MOVE "5,3" TO RANGFOLGE(8)
+           MOVE "5,4" TO RANGFOLGE(9)
+           MOVE "6,1" TO RANGFOLGE(10)
+           MOVE "6,2" TO RANGFOLGE(11)
+           MOVE "6,3" TO RANGFOLGE(12)
+           MOVE "6,4" TO RANGFOLGE(13)
+           MOVE "6,5" TO RANGFOLGE(14)
+           MOVE "1,1" TO RANGFOLGE(15)
+           MOVE "2,2" TO RANGFOLGE(16)
+           MOVE "3,3" TO RANGFOLGE(17)
+           MOVE "4,4" TO RANGFOLGE(18)
+           MOVE "5,5" TO RANGFOLGE(19)
+           MOVE "6,6" TO RANGFOLGE(20)
+           MOVE "2,1" TO RANGFOLGE(21)
+       EXIT.
