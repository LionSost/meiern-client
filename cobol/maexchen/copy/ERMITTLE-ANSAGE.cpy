@@ -0,0 +1,38 @@
+      *> Ermittelt die Ansage: wer wahrheitsgemaess hoeher oder gleich
+      *> dem zuletzt Angesagten liegt, sagt seinen Wurf an; wer
+      *> niedriger liegt muss bluffen und sagt den naechsthoeheren
+      *> Rang aus der RANGFOLGE an. Gemeinsam genutzt von allen Bots,
+      *> die nach diesem Prinzip des kleinsten sicheren Schritts
+      *> bluffen, damit die Ansage-Logik nicht je Bot unterschiedlich
+      *> gepflegt werden muss.
+       ERMITTLE-ANSAGE SECTION.
+           IF DICE-1 IN ANNOUNCED-DICE = 0
+           THEN
+              MOVE ROLLED-DICE TO ANNOUNCE-DICE
+           ELSE
+              PERFORM VARYING VAR FROM 1 BY 1 UNTIL VAR > 21
+                 IF DICE-1 IN ANNOUNCED-DICE = DICE-1 IN RANGFOLGE(VAR)
+                    AND DICE-2 IN ANNOUNCED-DICE =
+                        DICE-2 IN RANGFOLGE(VAR)
+                    THEN
+                    COMPUTE ANNOUNCED-RANGFOLGE = VAR
+                 END-IF
+                 IF DICE-1 IN ROLLED-DICE = DICE-1 IN RANGFOLGE(VAR)
+                    AND DICE-2 IN ROLLED-DICE =
+                        DICE-2 IN RANGFOLGE(VAR)
+                 THEN
+                    COMPUTE ROLLED-RANGFOLGE = VAR
+                 END-IF
+              END-PERFORM
+              IF ANNOUNCED-RANGFOLGE < ROLLED-RANGFOLGE
+              THEN
+                 MOVE ROLLED-DICE TO ANNOUNCE-DICE
+              ELSE
+                 COMPUTE VAR = ANNOUNCED-RANGFOLGE + 1
+                 IF VAR > 21
+                    MOVE 21 TO VAR
+                 END-IF
+                 MOVE RANGFOLGE(VAR) TO ANNOUNCE-DICE
+              END-IF
+           END-IF
+           EXIT.
