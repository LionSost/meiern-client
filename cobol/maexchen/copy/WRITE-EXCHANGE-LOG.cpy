@@ -0,0 +1,33 @@
+      *> Haengt den aktuellen Nachrichtenaustausch an GAMELOG an, damit
+      *> sich ein Spielzug spaeter nachvollziehen laesst, auch wenn man
+      *> sich nicht mehr auf die Konsolenausgabe des Spielservers
+      *> verlassen kann. Jede Zeile traegt Bot, Kommando, Token,
+      *> letzten Spieler, angesagte/gewuerfelte Werte, die eigene
+      *> Antwort und einen Zeitstempel.
+       WRITE-EXCHANGE-LOG SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE SPACES TO GAME-LOG-RECORD
+           STRING BOT-ID            DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  COMMAND           DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  TOKEN             DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  LAST-PLAYER       DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  ANNOUNCED-DICE    DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  ROLLED-DICE       DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  MESSAGE-TO-SERVER DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  LOG-TIMESTAMP     DELIMITED BY SIZE
+            INTO GAME-LOG-RECORD
+           INSPECT GAME-LOG-RECORD REPLACING ALL X"00" BY SPACE
+           OPEN EXTEND GAME-LOG-FILE
+           IF GAME-LOG-STATUS NOT = "00"
+              OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+           WRITE GAME-LOG-RECORD
+           CLOSE GAME-LOG-FILE
+       EXIT.
