@@ -0,0 +1,11 @@
+      *> Rangfolge der Wuerfelpaare fuer "Meiern": von 3,1 (niedrigster
+      *> Nicht-Pasch) bis 2,1 (Maexchen, der hoechste Wurf ueberhaupt).
+      *> Gemeinsam genutzt von allen Bots, damit die Ansage-Logik nicht
+      *> je Bot unterschiedlich gepflegt werden muss.
+       01 RANGFOLGE OCCURS 21.
+           05 RANGFOLGE-DICE.
+              07 DICE-1 PIC 9.
+              07 FILLER PIC X.
+              07 DICE-2 PIC 9.
+       01 ANNOUNCED-RANGFOLGE PIC 99.
+       01 ROLLED-RANGFOLGE PIC 99.
