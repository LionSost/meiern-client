@@ -0,0 +1,6 @@
+      *> Linkage record shared by every bot's PROCEDURE DIVISION USING
+      *> clause.  The game driver moves the raw server line into
+      *> SERVER-MESSAGE and reads the bot's reply back out of
+      *> MESSAGE-TO-SERVER.
+           05 SERVER-MESSAGE PIC X(128).
+           05 MESSAGE-TO-SERVER PIC X(128).
