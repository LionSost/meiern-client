@@ -0,0 +1,15 @@
+      *> Satzlayout fuer OPPONENT-STATS: je ein Satz pro Gegner-Name,
+      *> damit DUMMBOT die Ansagen eines bekannten Spielers ueber
+      *> mehrere Runden und Turniere hinweg auswerten kann.
+      *> ANNOUNCE-COUNT zaehlt alle Ansagen dieses Spielers,
+      *> BLUFF-COUNT die davon als verdaechtig (Pasch-Rang oder
+      *> hoeher) eingestuften; BLUFF-RATE-PCT ist BLUFF-COUNT
+      *> in Prozent von ANNOUNCE-COUNT. RANK-TOTAL/AVG-RANK-X10
+      *> halten den Rangdurchschnitt (mal 10, um eine Dezimalstelle
+      *> ohne COMP-Bruch mitzufuehren) fest.
+           05 PLAYER-NAME        PIC X(20).
+           05 ANNOUNCE-COUNT     PIC 9(07) COMP.
+           05 BLUFF-COUNT        PIC 9(07) COMP.
+           05 BLUFF-RATE-PCT     PIC 9(03) COMP.
+           05 RANK-TOTAL         PIC 9(09) COMP.
+           05 AVG-RANK-X10       PIC 9(04) COMP.
