@@ -1,8 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DUMMBOT.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLUFF-PARM-FILE ASSIGN TO "BLUFFPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BLUFF-PARM-STATUS.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+           SELECT OPPONENT-STATS-FILE ASSIGN TO "OPPSTATS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PLAYER-NAME
+               FILE STATUS IS OPP-STAT-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEADERBOARD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHECKPOINT-TOKEN
+               FILE STATUS IS CHECKPOINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BLUFF-PARM-FILE.
+       01  BLUFF-PARM-RECORD.
+           COPY BLUFFCFG.
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD PIC X(280).
+       FD  OPPONENT-STATS-FILE.
+       01  OPP-STAT-RECORD.
+           COPY OPPSTAT.
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-TOKEN PIC X(36).
+           05 CHECKPOINT-COMMAND PIC X(32).
+           05 CHECKPOINT-MESSAGE PIC X(128).
+           05 CHECKPOINT-TIMESTAMP PIC X(21).
        WORKING-STORAGE SECTION.
+       01 BLUFF-PARM-STATUS PIC XX.
+       01 BLUFF-STRATEGY-PARMS.
+           COPY BLUFFCFG.
+       01 GAME-LOG-STATUS PIC XX.
+       01 OPP-STAT-STATUS PIC XX.
+       01 LEADERBOARD-STATUS PIC XX.
+       01 CHECKPOINT-STATUS PIC XX.
+       01 OPP-STAT-FLAGS.
+          05 OPP-FOUND-KZ PIC X VALUE SPACE.
+             88 OPP-FOUND VALUE 'Y'.
+          05 CALL-SEE-KZ PIC X VALUE SPACE.
+             88 CALL-SEE VALUE 'Y'.
+          05 CHECKPOINT-FOUND-KZ PIC X VALUE SPACE.
+             88 CHECKPOINT-FOUND VALUE 'Y'.
+       01 LOG-TIMESTAMP PIC X(21).
+       01 BOT-ID PIC X(10) VALUE "DUMMBOT".
        01 CURRENT-GAME.
           05 LAST-PLAYER PIC X(20).
           05 ANNOUNCED-DICE.
@@ -16,6 +70,9 @@
              88 ROLLED VALUE "ROLLED".
              88 ANNOUNCED VALUE "ANNOUNCED".
              88 ANNOUNCE VALUE "ANNOUNCE".
+             88 SCORE VALUE "SCORE".
+             88 GAME-OVER VALUE "GAME OVER".
+             88 RESTART VALUE "RESTART".
           05 TOKEN   PIC X(36).
           05 ROLLED-DICE.
             07 DICE-1 PIC 9.
@@ -25,16 +82,12 @@
             07 DICE-1 PIC 9.
             07 FILLER PIC X.
             07 DICE-2 PIC 9.
-       01 RANGFOLGE OCCURS 21.
-           05 RANGFOLGE-DICE.
-              07 DICE-1 PIC 9.
-              07 FILLER PIC X.
-              07 DICE-2 PIC 9.
-       01 ANNOUNCED-RANGFOLGE PIC 99.
-       01 ROLLED-RANGFOLGE PIC 99.
+           COPY RANGFOLGE.
        01 VAR PIC 99.
        01 RANDOM-TIME PIC 99.
        01 RANDOM-ZAHL PIC 99.
+       01 TOKEN-SEED-IDX PIC 99.
+       01 TOKEN-SEED-TOTAL PIC 9(5).
        LINKAGE SECTION.
        01 BOT-PARAMETERS.
         COPY DATA.
@@ -44,6 +97,7 @@
            PERFORM PARSE-SERVER-MESSAGE
            INITIALIZE MESSAGE-TO-SERVER
            PERFORM RANGFOLGE-EINRICHTEN
+           PERFORM LOAD-BLUFF-STRATEGY
            EVALUATE TRUE
            WHEN ROUND-STARTING
               PERFORM HANDLE-ROUND-STARTING
@@ -51,34 +105,75 @@
               PERFORM HANDLE-YOUR-TURN
            WHEN ROLLED
               PERFORM HANDLE-ROLLED
-           WHEN ANNOUNCED 
+           WHEN ANNOUNCED
               PERFORM HANDLE-ANNOUNCED
+           WHEN SCORE
+              PERFORM HANDLE-SCORE
+           WHEN GAME-OVER
+              PERFORM HANDLE-GAME-OVER
+           WHEN RESTART
+              PERFORM HANDLE-RESTART
            WHEN OTHER
                CONTINUE
       *        DISPLAY "Unknown command: " SERVER-MESSAGE
            END-EVALUATE
           *> DISPLAY "MESSAGE-TO-SERVER: " MESSAGE-TO-SERVER
+           PERFORM WRITE-EXCHANGE-LOG
+           IF NOT RESTART
+              IF MESSAGE-TO-SERVER NOT = SPACES
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+           END-IF
            GOBACK
           .
 
 
 
        HANDLE-YOUR-TURN SECTION.
-           IF DICE-1 IN ANNOUNCED-DICE <> 6 
-              AND DICE-2 IN ANNOUNCED-DICE <> 6 THEN
+           PERFORM LOOKUP-OPPONENT-STATS
+           MOVE SPACE TO CALL-SEE-KZ
+           IF DICE-1 IN ANNOUNCED-DICE = 6 AND DICE-2 IN ANNOUNCED-DICE = 6
+              SET CALL-SEE TO TRUE
+           END-IF
+           IF OPP-FOUND AND BLUFF-RATE-PCT IN OPP-STAT-RECORD
+              >= SEE-TRIGGER-BLUFF-PCT IN BLUFF-STRATEGY-PARMS
+              SET CALL-SEE TO TRUE
+           END-IF
+           IF CALL-SEE
+              STRING "SEE;" DELIMITED BY SIZE
+                    TOKEN DELIMITED BY SIZE
+              INTO MESSAGE-TO-SERVER
+           ELSE
               STRING "ROLL;" DELIMITED BY SIZE
                     TOKEN  DELIMITED BY SIZE
               INTO MESSAGE-TO-SERVER
-           ELSE
-              STRING "SEE;" DELIMITED BY SIZE
-                    TOKEN DELIMITED BY SIZE
-              INTO MESSAGE-TO-SERVER        
            END-IF
                   *> Überprüfen ob eigener Dice größer als der angesagte
                     *> wenn kleiner Überlegen ob gelogen werden soll
                     *> wenn kleiner Überlegen ob das angesagte gelogen
-                  *> 
-          EXIT.  
+                  *>
+          EXIT.
+
+      *> Liest den OPPONENT-STATS-Satz fuer LAST-PLAYER, damit
+      *> HANDLE-YOUR-TURN die SEE-Entscheidung an der bisherigen
+      *> Bluff-Quote dieses Gegners ausrichten kann. Ist kein Satz
+      *> vorhanden (neuer Gegner oder Datei noch nicht angelegt),
+      *> bleibt OPP-FOUND-KZ auf SPACE und die Ansage wird wie bisher
+      *> nur am Rang selbst bewertet.
+       LOOKUP-OPPONENT-STATS SECTION.
+           MOVE SPACE TO OPP-FOUND-KZ
+           OPEN INPUT OPPONENT-STATS-FILE
+           IF OPP-STAT-STATUS = "00"
+              MOVE LAST-PLAYER TO PLAYER-NAME
+              READ OPPONENT-STATS-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET OPP-FOUND TO TRUE
+              END-READ
+              CLOSE OPPONENT-STATS-FILE
+           END-IF
+       EXIT.
 
 
        
@@ -142,44 +237,210 @@
            EXIT.
        
 
+      *> Laedt die Bluff-Strategie aus BLUFFPARM, falls die Datei
+      *> vorhanden ist, damit die Spielweise ohne Neu-Kompilierung
+      *> zwischen Turnier-Laeufen angepasst werden kann. Ist die Datei
+      *> nicht da, gelten konservative Standardwerte.
+       LOAD-BLUFF-STRATEGY SECTION.
+           MOVE 025 TO BLUFF-AGGRESSIVENESS-PCT IN BLUFF-STRATEGY-PARMS
+           MOVE 01 TO MIN-RANK-MARGIN IN BLUFF-STRATEGY-PARMS
+           MOVE 040 TO SEE-TRIGGER-BLUFF-PCT IN BLUFF-STRATEGY-PARMS
+           OPEN INPUT BLUFF-PARM-FILE
+           IF BLUFF-PARM-STATUS = "00"
+              READ BLUFF-PARM-FILE INTO BLUFF-STRATEGY-PARMS
+                 AT END
+                    CONTINUE
+              END-READ
+              CLOSE BLUFF-PARM-FILE
+           END-IF
+       EXIT.
+
+      *> Waehlt den Rang der Bluff-Ansage: mindestens MIN-RANK-MARGIN
+      *> ueber dem angesagten Rang, und je nach BLUFF-AGGRESSIVENESS-PCT
+      *> mehr oder weniger weit darueber hinaus bis Rang 21. Der Zeit-
+      *> anteil allein wiederholt sich, wenn zwei Nachrichten im selben
+      *> Takt der Serveruhr verarbeitet werden - im Turnier-Batchlauf
+      *> durchaus moeglich - darum fliesst TOKEN (je Runde verschieden)
+      *> mit in den Seed ein, damit zwei Aufrufe zur gleichen Zeit nicht
+      *> dieselbe Bluff-Ansage waehlen.
        GENERATE-RAND SECTION.
            MOVE FUNCTION CURRENT-DATE(15:2) TO RANDOM-TIME
+           PERFORM SUM-TOKEN-FOR-SEED
+           COMPUTE RANDOM-TIME =
+              FUNCTION MOD(RANDOM-TIME + TOKEN-SEED-TOTAL, 100)
+
+           COMPUTE VAR = 21 - ANNOUNCED-RANGFOLGE
+              - MIN-RANK-MARGIN IN BLUFF-STRATEGY-PARMS
+           IF VAR < 1
+              MOVE 1 TO VAR
+           END-IF
+           COMPUTE VAR = 1 + (VAR *
+              BLUFF-AGGRESSIVENESS-PCT IN BLUFF-STRATEGY-PARMS / 100)
+           IF VAR < 1
+              MOVE 1 TO VAR
+           END-IF
 
-           COMPUTE RANDOM-ZAHL = ANNOUNCED-RANGFOLGE + 1 +
-              FUNCTION MOD(RANDOM-TIME, 20 - ANNOUNCED-RANGFOLGE)
+           COMPUTE RANDOM-ZAHL = ANNOUNCED-RANGFOLGE +
+              MIN-RANK-MARGIN IN BLUFF-STRATEGY-PARMS +
+              FUNCTION MOD(RANDOM-TIME, VAR)
+           IF RANDOM-ZAHL > 21
+              MOVE 21 TO RANDOM-ZAHL
+           END-IF
+       EXIT.
+
+      *> Bildet eine einfache Quersumme ueber TOKEN, damit GENERATE-RAND
+      *> einen zweiten, von der Systemuhr unabhaengigen Wert in den Seed
+      *> mischen kann - jede Runde hat ein eigenes TOKEN, auch wenn zwei
+      *> Aufrufe auf dieselbe Hundertstelsekunde fallen.
+       SUM-TOKEN-FOR-SEED SECTION.
+           MOVE 0 TO TOKEN-SEED-TOTAL
+           PERFORM VARYING TOKEN-SEED-IDX FROM 1 BY 1
+              UNTIL TOKEN-SEED-IDX > 36
+              IF TOKEN(TOKEN-SEED-IDX:1) NOT = SPACE
+                 COMPUTE TOKEN-SEED-TOTAL = TOKEN-SEED-TOTAL +
+                    FUNCTION ORD(TOKEN(TOKEN-SEED-IDX:1))
+              END-IF
+           END-PERFORM
        EXIT.
 
        HANDLE-ANNOUNCED SECTION.
            UNSTRING SERVER-MESSAGE
               DELIMITED BY ";"
-              INTO LAST-PLAYER
+              INTO COMMAND
+                   LAST-PLAYER
                    ANNOUNCED-DICE
+           PERFORM UPDATE-OPPONENT-STATS
        EXIT.
 
+      *> Schreibt oder aktualisiert den OPPONENT-STATS-Satz fuer
+      *> LAST-PLAYER. Da der Spielserver den tatsaechlich gewuerfelten
+      *> Wert eines Gegners nie offenlegt, gilt eine Ansage auf Pasch-
+      *> oder Maexchen-Rang (RANGFOLGE 15 bis 21) als verdaechtig und
+      *> zaehlt in BLUFF-COUNT mit - echte Pasch-Wuerfe sind mit 6 von
+      *> 36 Kombinationen deutlich seltener, als diese Ansagen in der
+      *> Praxis vorkommen, sobald ein Spieler bereits unter Druck
+      *> hochtreiben musste.
+       UPDATE-OPPONENT-STATS SECTION.
+           MOVE 0 TO ANNOUNCED-RANGFOLGE
+           PERFORM VARYING VAR FROM 1 BY 1 UNTIL VAR > 21
+              IF DICE-1 IN ANNOUNCED-DICE = DICE-1 IN RANGFOLGE(VAR)
+                 AND DICE-2 IN ANNOUNCED-DICE = DICE-2 IN RANGFOLGE(VAR)
+                 COMPUTE ANNOUNCED-RANGFOLGE = VAR
+              END-IF
+           END-PERFORM
+
+           MOVE SPACE TO OPP-FOUND-KZ
+           OPEN I-O OPPONENT-STATS-FILE
+           IF OPP-STAT-STATUS NOT = "00"
+              OPEN OUTPUT OPPONENT-STATS-FILE
+              CLOSE OPPONENT-STATS-FILE
+              OPEN I-O OPPONENT-STATS-FILE
+           END-IF
+
+           MOVE LAST-PLAYER TO PLAYER-NAME
+           READ OPPONENT-STATS-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET OPP-FOUND TO TRUE
+           END-READ
+
+           IF NOT OPP-FOUND
+              INITIALIZE OPP-STAT-RECORD
+              MOVE LAST-PLAYER TO PLAYER-NAME
+           END-IF
+
+           ADD 1 TO ANNOUNCE-COUNT
+           IF ANNOUNCED-RANGFOLGE >= 15
+              ADD 1 TO BLUFF-COUNT
+           END-IF
+           ADD ANNOUNCED-RANGFOLGE TO RANK-TOTAL
+           COMPUTE BLUFF-RATE-PCT = BLUFF-COUNT * 100 / ANNOUNCE-COUNT
+           COMPUTE AVG-RANK-X10 = RANK-TOTAL * 10 / ANNOUNCE-COUNT
+
+           IF OPP-FOUND
+              REWRITE OPP-STAT-RECORD
+           ELSE
+              WRITE OPP-STAT-RECORD
+           END-IF
+           CLOSE OPPONENT-STATS-FILE
+       EXIT.
+
+      *> SCORE meldet den Punktestand nach einer Runde; GAME-OVER das
+      *> Ende des gesamten Spiels. Beides landet auf LEADERBOARD statt
+      *> im WHEN OTHER CONTINUE zu verschwinden, damit sich ein
+      *> Turnierergebnis spaeter je TOKEN nachschlagen laesst.
+       HANDLE-SCORE SECTION.
+           PERFORM APPEND-LEADERBOARD
+       EXIT.
 
-       RANGFOLGE-EINRICHTEN SECTION.
-           MOVE "3,1" TO RANGFOLGE(1) 
-           MOVE "3,2" TO RANGFOLGE(2) 
-           MOVE "4,1" TO RANGFOLGE(3) 
-           MOVE "4,2" TO RANGFOLGE(4)      
-           MOVE "4,3" TO RANGFOLGE(5) 
-           MOVE "5,1" TO RANGFOLGE(6) 
-           MOVE "5,2" TO RANGFOLGE(7) 
-           MOVE "5,3" TO RANGFOLGE(8) 
-           MOVE "5,4" TO RANGFOLGE(9) 
-           MOVE "6,1" TO RANGFOLGE(10)
-           MOVE "6,2" TO RANGFOLGE(11)
-           MOVE "6,3" TO RANGFOLGE(12)
-           MOVE "6,4" TO RANGFOLGE(13)
-           MOVE "6,5" TO RANGFOLGE(14)
-           MOVE "1,1" TO RANGFOLGE(15)
-           MOVE "2,2" TO RANGFOLGE(16)
-           MOVE "3,3" TO RANGFOLGE(17)
-           MOVE "4,4" TO RANGFOLGE(18)
-           MOVE "5,5" TO RANGFOLGE(19)
-           MOVE "6,6" TO RANGFOLGE(20)
-           MOVE "2,1" TO RANGFOLGE(21)
+       HANDLE-GAME-OVER SECTION.
+           PERFORM APPEND-LEADERBOARD
        EXIT.
 
+      *> Ein Batch-Treiber, der nach einem Abbruch mitten in einer Runde
+      *> neu anlaeuft, schickt statt des eigentlichen Spielserver-
+      *> Kommandos ein RESTART;TOKEN, um die Runde fortzusetzen statt sie
+      *> verloren zu geben. Dazu wird die zuletzt fuer dieses TOKEN
+      *> abgeschickte MESSAGE-TO-SERVER aus CHECKPT erneut ausgegeben,
+      *> so als waere sie gerade erst beantwortet worden. Ist fuer das
+      *> TOKEN kein Checkpoint vorhanden, bleibt MESSAGE-TO-SERVER leer
+      *> und der Treiber muss die Runde wie gewohnt als verloren werten.
+       HANDLE-RESTART SECTION.
+           MOVE SPACE TO CHECKPOINT-FOUND-KZ
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+              MOVE TOKEN TO CHECKPOINT-TOKEN
+              READ CHECKPOINT-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET CHECKPOINT-FOUND TO TRUE
+                    MOVE CHECKPOINT-MESSAGE TO MESSAGE-TO-SERVER
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+       EXIT.
+
+      *> Schreibt vor jedem GOBACK einen Checkpoint-Satz je TOKEN fort:
+      *> zuletzt bearbeitetes COMMAND, die dazu abgeschickte
+      *> MESSAGE-TO-SERVER und ein Zeitstempel. HANDLE-RESTART liest
+      *> genau diesen Satz wieder aus, wenn eine Runde nach einem
+      *> Abbruch fortgesetzt werden soll.
+       WRITE-CHECKPOINT SECTION.
+           MOVE SPACE TO CHECKPOINT-FOUND-KZ
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = "00"
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           MOVE TOKEN TO CHECKPOINT-TOKEN
+           READ CHECKPOINT-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 SET CHECKPOINT-FOUND TO TRUE
+           END-READ
+
+           MOVE TOKEN TO CHECKPOINT-TOKEN
+           MOVE COMMAND TO CHECKPOINT-COMMAND
+           MOVE MESSAGE-TO-SERVER TO CHECKPOINT-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO CHECKPOINT-TIMESTAMP
+
+           IF CHECKPOINT-FOUND
+              REWRITE CHECKPOINT-RECORD
+           ELSE
+              WRITE CHECKPOINT-RECORD
+           END-IF
+           CLOSE CHECKPOINT-FILE
+       EXIT.
+
+           COPY RANGFOLGE-EINRICHTEN.
+
+           COPY WRITE-EXCHANGE-LOG.
+
+           COPY APPNDLDR.
 
        END PROGRAM DUMMBOT.
